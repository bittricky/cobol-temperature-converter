@@ -0,0 +1,25 @@
+//TEMPTBG  JOB  (ACCT01),'TEMP TABLE GEN',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS TemperatureConverter IN TABLE-GENERATION MODE (PARM='T')*
+//* TO PRODUCE THE STATIC CELSIUS-TO-FAHRENHEIT LOOKUP TABLE FOR *
+//* DOWNSTREAM SYSTEMS THAT CANNOT CALL THIS PROGRAM DIRECTLY.   *
+//*--------------------------------------------------------------*
+//* TEMPCONV PRODUCES A FRESH LOOKUP TABLE EVERY RUN (OPEN OUTPUT,*
+//* NO APPEND) SO STEP005 CLEARS OUT ANY PRIOR CATALOG ENTRY      *
+//* FIRST -- DISP=MOD ON THE MAIN STEP WOULD ONLY POSITION AT     *
+//* END-OF-FILE AND LEAVE THE OLD TABLE IN PLACE, WHICH MATTERS   *
+//* ON A RERUN AFTER A ROUNDING/PRECISION PARM CHANGE.            *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//TEMPTBL  DD   DSN=PROD.TEMPCONV.LOOKUP,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//STEP010  EXEC PGM=TEMPCONV,PARM='T'
+//STEPLIB  DD   DSN=PROD.TEMPCONV.LOADLIB,DISP=SHR
+//TEMPTBL  DD   DSN=PROD.TEMPCONV.LOOKUP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
