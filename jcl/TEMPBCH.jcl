@@ -0,0 +1,41 @@
+//TEMPBCH  JOB  (ACCT01),'TEMP BATCH CONVERT',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS TemperatureConverter IN BATCH MODE (PARM='B') SO A      *
+//* SHIFT'S WORTH OF SENSOR READINGS CAN BE CONVERTED UNATTENDED *
+//* OVERNIGHT INSTEAD OF BEING KEYED IN ONE AT A TIME.           *
+//*--------------------------------------------------------------*
+//* TEMPCONV PRODUCES A FRESH SUMMARY REPORT EVERY RUN (OPEN      *
+//* OUTPUT, NO APPEND) SO STEP005 CLEARS OUT ANY PRIOR CATALOG    *
+//* ENTRY FIRST -- DISP=MOD ON THE MAIN STEP WOULD ONLY POSITION  *
+//* AT END-OF-FILE AND LEAVE THE OLD REPORT IN PLACE.             *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//TEMPRPT  DD   DSN=PROD.TEMPCONV.SUMMARY,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//STEP010  EXEC PGM=TEMPCONV,PARM='B'
+//STEPLIB  DD   DSN=PROD.TEMPCONV.LOADLIB,DISP=SHR
+//TEMPIN   DD   DSN=PROD.TEMPCONV.READINGS,DISP=SHR
+//TEMPOUTD DD   DSN=PROD.TEMPCONV.RESULTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TEMPAUD  DD   DSN=PROD.TEMPCONV.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TEMPEXC  DD   DSN=PROD.TEMPCONV.EXCEPTIONS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TEMPRPT  DD   DSN=PROD.TEMPCONV.SUMMARY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TEMPCKP  DD   DSN=PROD.TEMPCONV.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=154,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
