@@ -1,45 +1,990 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TemperatureConverter.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01  WS-TEMPERATURE.
-           05  WS-INPUT-TEMP        PIC 9(3)V9(2) VALUE 0.
-           05  WS-OUTPUT-TEMP       PIC 9(3)V9(2) VALUE 0.
-
-       01  WS-UNIT.
-           05  WS-INPUT-UNIT        PIC X(1).
-           05  WS-OUTPUT-UNIT       PIC X(1).
-
-       01  WS-MESSAGE               PIC A(50).
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           DISPLAY "Enter the temperature value: "
-           ACCEPT WS-INPUT-TEMP.
-
-           DISPLAY "Enter the unit of the input temperature (C/F): "
-           ACCEPT WS-INPUT-UNIT.
-
-           IF WS-INPUT-UNIT = 'C' OR WS-INPUT-UNIT = 'c'
-               COMPUTE WS-OUTPUT-TEMP = (WS-INPUT-TEMP * 9 / 5) + 32
-               MOVE 'F' TO WS-OUTPUT-UNIT
-               MOVE "Converted to Fahrenheit: " TO WS-MESSAGE
-           ELSE
-               IF WS-INPUT-UNIT = 'F' OR WS-INPUT-UNIT = 'f'
-                   COMPUTE WS-OUTPUT-TEMP = (WS-INPUT-TEMP - 32) * 5 / 9
-                   MOVE 'C' TO WS-OUTPUT-UNIT
-                   MOVE "Converted to Celsius: " TO WS-MESSAGE
-               ELSE
-                   DISPLAY "Invalid unit. Please enter 'C' or 'F'."
-                   STOP RUN.
-               END-IF
-           END-IF.
-
-           DISPLAY WS-MESSAGE WS-OUTPUT-TEMP " " WS-OUTPUT-UNIT.
-
-           STOP RUN.
+000010*================================================================
+000020* PROGRAM      TemperatureConverter
+000030* AUTHOR       J HENDERSON
+000040* INSTALLATION PLANT OPERATIONS SYSTEMS
+000050* DATE-WRITTEN 03/14/2011
+000060*
+000070* CONVERTS A SINGLE SENSOR READING BETWEEN TEMPERATURE SCALES.
+000080* RUNS EITHER INTERACTIVELY (AN OPERATOR AT A TERMINAL) OR IN
+000090* BATCH (A FILE OF READINGS FROM THE PLANT FLOOR SHEETS), BASED
+000100* ON THE PARM PASSED BY THE CALLING JCL.
+000110*
+000120* MODIFICATION HISTORY
+000130* 03/14/2011  JH   ORIGINAL INTERACTIVE C/F CONVERTER.
+000140* 08/09/2026  JH   ADDED BATCH FILE-DRIVEN MODE (PARM='B') SO A
+000150*                  SHIFT OF READINGS CAN BE CONVERTED UNATTENDED
+000160*                  INSTEAD OF BEING KEYED IN ONE AT A TIME.
+000170* 08/09/2026  JH   MADE THE TEMPERATURE FIELDS SIGNED SO COLD
+000180*                  CHAIN AND FREEZER READINGS BELOW ZERO CONVERT
+000190*                  CORRECTLY INSTEAD OF BEING MIS-STORED.
+000200* 08/09/2026  JH   ADDED KELVIN (K) AND RANKINE (R) AS INPUT
+000210*                  UNITS FOR THE LAB EQUIPMENT AND VENDOR FEEDS
+000220*                  THAT REPORT IN THOSE SCALES.
+000230* 08/09/2026  JH   EVERY SUCCESSFUL CONVERSION NOW APPENDS TO
+000240*                  AN AUDIT LOG FOR COMPLIANCE REVIEW.
+000250* 08/09/2026  JH   ADDED A VALIDATION STEP THAT CHECKS EACH
+000260*                  READING AGAINST PHYSICAL LIMITS BEFORE
+000270*                  CONVERSION AND ROUTES ANYTHING OUT OF BOUNDS
+000280*                  OR IN AN UNKNOWN UNIT TO AN EXCEPTIONS FILE.
+000290* 08/09/2026  JH   A BATCH RUN NOW PRODUCES A SUMMARY REPORT
+000300*                  SHOWING THE COUNT, MIN, MAX AND AVERAGE FOR
+000310*                  EACH CONVERSION DIRECTION.
+000320* 08/09/2026  JH   ADDED CHECKPOINT/RESTART SUPPORT SO A BATCH
+000330*                  RUN INTERRUPTED PARTWAY THROUGH CAN RESUME
+000340*                  WITHOUT REPROCESSING RECORDS ALREADY LOGGED.
+000350* 08/09/2026  JH   REPLACED THE BARE ACCEPT/DISPLAY PROMPTS IN
+000360*                  INTERACTIVE MODE WITH A LABELED DATA-ENTRY
+000370*                  SCREEN AND AN ON-SCREEN ERROR MESSAGE AREA.
+000380* 08/09/2026  JH   ADDED A CONFIGURABLE ROUNDING MODE AND DECIMAL
+000390*                  PRECISION, SET FROM THE PARM FIELD, SO OUTPUT
+000400*                  CAN BE ROUNDED OR TRUNCATED TO THE PLACES A
+000410*                  GIVEN REGULATORY SUBMISSION REQUIRES.
+000420* 08/09/2026  JH   ADDED PARM='T' MODE TO GENERATE A STATIC
+000430*                  CELSIUS-TO-FAHRENHEIT LOOKUP TABLE FILE FOR
+000440*                  DOWNSTREAM SYSTEMS THAT CANNOT CALL THIS
+000450*                  PROGRAM DIRECTLY.
+000460* 08/09/2026  JH   WIDENED THE OUTPUT TEMPERATURE FIELDS TO FOUR
+000470*                  INTEGER DIGITS SO HIGH-RANGE CELSIUS READINGS
+000480*                  NO LONGER TRUNCATE ON CONVERSION TO FAHRENHEIT;
+000490*                  CHECKPOINT RECORDS NOW CARRY THE SUMMARY
+000500*                  COUNTERS SO A RESTART DOES NOT LOSE COUNTS FROM
+000510*                  BEFORE THE INTERRUPTION; THE LOOKUP TABLE
+000520*                  GENERATOR NOW SHARES THE SAME CONVERSION AND
+000530*                  ROUNDING LOGIC AS EVERY OTHER PATH; AUDIT AND
+000540*                  EXCEPTION FILES ARE NO LONGER OPENED DURING
+000550*                  TABLE GENERATION; AND EVERY FILE OPEN IN BATCH
+000560*                  AND TABLE MODE NOW CHECKS ITS FILE STATUS AND
+000570*                  ABENDS WITH A DIAGNOSTIC IF THE OPEN FAILS.
+000580*================================================================
+000590 IDENTIFICATION DIVISION.
+000600 PROGRAM-ID. TemperatureConverter.
+000610 AUTHOR. J HENDERSON.
+000620 INSTALLATION. PLANT OPERATIONS SYSTEMS.
+000630 DATE-WRITTEN. 03/14/2011.
+000640 DATE-COMPILED.
+000650
+000660 ENVIRONMENT DIVISION.
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT TEMP-INPUT-FILE ASSIGN TO "TEMPIN"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-INPUT-FILE-STATUS.
+000720
+000730     SELECT TEMP-OUTPUT-FILE ASSIGN TO "TEMPOUTD"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+000760
+000770     SELECT AUDIT-FILE ASSIGN TO "TEMPAUD"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000800
+000810     SELECT EXCEPTION-FILE ASSIGN TO "TEMPEXC"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+000840
+000850     SELECT SUMMARY-FILE ASSIGN TO "TEMPRPT"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+000880
+000890     SELECT CHECKPOINT-FILE ASSIGN TO "TEMPCKP"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+000920
+000930     SELECT TABLE-FILE ASSIGN TO "TEMPTBL"
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS WS-TABLE-FILE-STATUS.
+000960
+000970 DATA DIVISION.
+000980 FILE SECTION.
+000990 FD  TEMP-INPUT-FILE
+001000     LABEL RECORDS ARE STANDARD.
+001010     COPY TEMPREC.
+001020
+001030 FD  TEMP-OUTPUT-FILE
+001040     LABEL RECORDS ARE STANDARD.
+001050     COPY TEMPOUT.
+001060
+001070 FD  AUDIT-FILE
+001080     LABEL RECORDS ARE STANDARD.
+001090     COPY TEMPAUD.
+001100
+001110 FD  EXCEPTION-FILE
+001120     LABEL RECORDS ARE STANDARD.
+001130     COPY TEMPEXC.
+001140
+001150 FD  SUMMARY-FILE
+001160     LABEL RECORDS ARE STANDARD.
+001170     COPY TEMPSUM.
+001180
+001190 FD  CHECKPOINT-FILE
+001200     LABEL RECORDS ARE STANDARD.
+001210     COPY TEMPCKP.
+001220
+001230 FD  TABLE-FILE
+001240     LABEL RECORDS ARE STANDARD.
+001250     COPY TEMPTBL.
+001260
+001270 WORKING-STORAGE SECTION.
+001280*----------------------------------------------------------*
+001290* WS-INPUT-TEMP CARRIES FOUR INTEGER DIGITS, NOT THREE, SO
+001300* THE CONFIGURED 850.00C UPPER PHYSICAL LIMIT IS REACHABLE
+001310* THROUGH EVERY SUPPORTED UNIT, NOT JUST CELSIUS -- A
+001320* FAHRENHEIT READING OF 850C NEEDS TO REPRESENT 1562.00,
+001330* A KELVIN READING NEEDS 1123.15, AND A RANKINE READING
+001340* NEEDS 2021.67, ALL OF WHICH OVERFLOW THREE DIGITS.
+001350*----------------------------------------------------------*
+001360 01  WS-TEMPERATURE.
+001370     05  WS-INPUT-TEMP        PIC S9(4)V9(2) VALUE 0
+001380                               SIGN IS LEADING SEPARATE.
+001390     05  WS-OUTPUT-TEMP       PIC S9(4)V9(2) VALUE 0.
+001400
+001410*----------------------------------------------------------*
+001420* WS-RAW-OUTPUT-TEMP CARRIES FOUR INTEGER DIGITS, NOT THREE,
+001430* BECAUSE A VALIDATED CELSIUS READING AT THE TOP OF THE
+001440* PHYSICAL RANGE (UP TO 850.00C) CONVERTS TO A FAHRENHEIT
+001450* VALUE OVER 1000 (850C = 1562F); THREE DIGITS WOULD
+001460* SILENTLY DROP THE HIGH-ORDER DIGIT ON THOSE READINGS.
+001470*----------------------------------------------------------*
+001480 01  WS-RAW-OUTPUT-TEMP       PIC S9(4)V9(4) VALUE 0.
+001490
+001500*----------------------------------------------------------*
+001510* WS-ROUNDING-CONFIG -- HOW THE RAW CONVERSION RESULT IN
+001520* WS-RAW-OUTPUT-TEMP IS REDUCED TO THE TWO DECIMAL PLACES
+001530* STORED IN WS-OUTPUT-TEMP.  SET FROM THE PARM FIELD IN
+001540* 1000-INITIALIZE; DEFAULTS TO ROUND-TO-NEAREST AT TWO
+001550* DECIMAL PLACES, WHICH MATCHES THE ORIGINAL BEHAVIOR.
+001560*----------------------------------------------------------*
+001570 01  WS-ROUNDING-CONFIG.
+001580     05  WS-ROUND-MODE        PIC X(01) VALUE 'N'.
+001590         88  WS-ROUND-NEAREST         VALUE 'N'.
+001600         88  WS-ROUND-TRUNCATE        VALUE 'T'.
+001610     05  WS-DECIMAL-PLACES    PIC 9(01) VALUE 2.
+001620         88  WS-PRECISION-WHOLE       VALUE 0.
+001630         88  WS-PRECISION-TENTHS      VALUE 1.
+001640         88  WS-PRECISION-HUNDREDTHS  VALUE 2.
+001650
+001660 01  WS-WHOLE-OUTPUT-TEMP     PIC S9(4)      VALUE 0.
+001670 01  WS-TENTHS-OUTPUT-TEMP    PIC S9(4)V9(1) VALUE 0.
+001680
+001690 01  WS-UNIT.
+001700     05  WS-INPUT-UNIT        PIC X(1).
+001710     05  WS-OUTPUT-UNIT       PIC X(1).
+001720
+001730 01  WS-MESSAGE               PIC A(50).
+001740
+001750 01  WS-RUN-MODE              PIC X(01) VALUE SPACE.
+001760     88  WS-MODE-BATCH                  VALUE 'B' 'b'.
+001770     88  WS-MODE-TABLE                  VALUE 'T' 't'.
+001780
+001790 01  WS-READING-VALID-SWITCH  PIC X(01) VALUE 'N'.
+001800     88  WS-READING-VALID               VALUE 'Y'.
+001810     88  WS-READING-INVALID             VALUE 'N'.
+001820
+001830 01  WS-REASON-CODE           PIC X(04) VALUE SPACES.
+001840 01  WS-REASON-TEXT           PIC X(40) VALUE SPACES.
+001850
+001860*----------------------------------------------------------*
+001870* WS-CANONICAL-TEMP-C CARRIES FOUR INTEGER DIGITS, NOT
+001880* THREE, SO A GROSSLY OUT-OF-RANGE READING (E.G. A NEGATIVE
+001890* KELVIN VALUE) DOES NOT OVERFLOW AND WRAP BACK INTO THE
+001900* VALID PHYSICAL RANGE BEFORE THE BOUNDS CHECK BELOW RUNS.
+001910*----------------------------------------------------------*
+001920 01  WS-CANONICAL-TEMP-C      PIC S9(4)V9(2) VALUE 0.
+001930
+001940 01  WS-PHYSICAL-LIMITS.
+001950     05  WS-MIN-VALID-TEMP-C  PIC S9(3)V9(2) VALUE -273.15.
+001960     05  WS-MAX-VALID-TEMP-C  PIC S9(3)V9(2) VALUE 850.00.
+001970
+001980 01  WS-BATCH-EOF-SWITCH      PIC X(01) VALUE 'N'.
+001990     88  WS-BATCH-EOF                   VALUE 'Y'.
+002000
+002010 01  WS-INPUT-FILE-STATUS     PIC X(02) VALUE '00'.
+002020 01  WS-OUTPUT-FILE-STATUS    PIC X(02) VALUE '00'.
+002030
+002040 01  WS-AUDIT-FILE-STATUS     PIC X(02) VALUE '00'.
+002050     88  WS-AUDIT-FILE-NOT-FOUND        VALUE '35'.
+002060
+002070 01  WS-EXCEPTION-FILE-STATUS PIC X(02) VALUE '00'.
+002080     88  WS-EXCEPTION-FILE-NOT-FOUND    VALUE '35'.
+002090
+002100 01  WS-SUMMARY-FILE-STATUS   PIC X(02) VALUE '00'.
+002110
+002120 01  WS-CHECKPOINT-FILE-STATUS PIC X(02) VALUE '00'.
+002130     88  WS-CHECKPOINT-FILE-NOT-FOUND   VALUE '35'.
+002140
+002150 01  WS-TABLE-FILE-STATUS     PIC X(02) VALUE '00'.
+002160
+002170 01  WS-ABEND-MESSAGE.
+002180     05  WS-ABEND-FILE-NAME   PIC X(10).
+002190     05  FILLER               PIC X(01) VALUE SPACE.
+002200     05  WS-ABEND-STATUS      PIC X(02).
+002210
+002220 01  WS-CURRENT-DATE-TIME.
+002230     05  WS-CURRENT-DATE      PIC 9(08).
+002240     05  WS-CURRENT-TIME      PIC 9(08).
+002250
+002260*----------------------------------------------------------*
+002270* WS-CHECKPOINT-CONTROL -- TRACKS HOW MANY INPUT RECORDS THE
+002280* CURRENT BATCH RUN HAS READ AND, IF THIS IS A RESTART, HOW
+002290* MANY A PRIOR RUN HAD ALREADY PROCESSED, SO 3200-PROCESS-
+002300* ONE-RECORD CAN SKIP WORK ALREADY REFLECTED IN THE AUDIT LOG.
+002310*----------------------------------------------------------*
+002320 01  WS-CHECKPOINT-CONTROL.
+002330     05  WS-RECORD-COUNT           PIC 9(08) VALUE 0.
+002340     05  WS-LAST-CHECKPOINT-COUNT  PIC 9(08) VALUE 0.
+002350     05  WS-CHECKPOINT-INTERVAL    PIC 9(04) VALUE 50.
+002360     05  WS-CKPT-QUOTIENT          PIC 9(08) VALUE 0.
+002370     05  WS-CKPT-REMAINDER         PIC 9(04) VALUE 0.
+002380
+002390*----------------------------------------------------------*
+002400* WS-SUMMARY-COUNTERS -- RUNNING COUNT/MIN/MAX/TOTAL FOR
+002410* EACH CONVERSION DIRECTION SEEN IN A BATCH RUN, USED TO
+002420* BUILD THE END-OF-RUN SUMMARY REPORT.
+002430*----------------------------------------------------------*
+002440 01  WS-SUMMARY-COUNTERS.
+002450     05  WS-CTOF-COUNTERS.
+002460         10  WS-CTOF-COUNT    PIC 9(07) VALUE 0.
+002470         10  WS-CTOF-MIN      PIC S9(4)V9(2) VALUE 0.
+002480         10  WS-CTOF-MAX      PIC S9(4)V9(2) VALUE 0.
+002490         10  WS-CTOF-SUM      PIC S9(7)V9(2) VALUE 0.
+002500     05  WS-FTOC-COUNTERS.
+002510         10  WS-FTOC-COUNT    PIC 9(07) VALUE 0.
+002520         10  WS-FTOC-MIN      PIC S9(3)V9(2) VALUE 0.
+002530         10  WS-FTOC-MAX      PIC S9(3)V9(2) VALUE 0.
+002540         10  WS-FTOC-SUM      PIC S9(7)V9(2) VALUE 0.
+002550     05  WS-KTOC-COUNTERS.
+002560         10  WS-KTOC-COUNT    PIC 9(07) VALUE 0.
+002570         10  WS-KTOC-MIN      PIC S9(3)V9(2) VALUE 0.
+002580         10  WS-KTOC-MAX      PIC S9(3)V9(2) VALUE 0.
+002590         10  WS-KTOC-SUM      PIC S9(7)V9(2) VALUE 0.
+002600     05  WS-RTOF-COUNTERS.
+002610         10  WS-RTOF-COUNT    PIC 9(07) VALUE 0.
+002620         10  WS-RTOF-MIN      PIC S9(3)V9(2) VALUE 0.
+002630         10  WS-RTOF-MAX      PIC S9(3)V9(2) VALUE 0.
+002640         10  WS-RTOF-SUM      PIC S9(7)V9(2) VALUE 0.
+002650
+002660 01  WS-REPORT-DETAIL-LINE.
+002670     05  WS-RD-LABEL          PIC X(18).
+002680     05  WS-RD-COUNT          PIC ZZZ,ZZ9.
+002690     05  FILLER               PIC X(02) VALUE SPACES.
+002700     05  WS-RD-MIN            PIC -ZZZ9.99.
+002710     05  FILLER               PIC X(02) VALUE SPACES.
+002720     05  WS-RD-MAX            PIC -ZZZ9.99.
+002730     05  FILLER               PIC X(02) VALUE SPACES.
+002740     05  WS-RD-AVG            PIC -ZZZ9.99.
+002750     05  FILLER               PIC X(32) VALUE SPACES.
+002760
+002770*----------------------------------------------------------*
+002780* WS-TABLE-CONTROL -- DRIVES THE HALF-DEGREE CELSIUS STEP
+002790* USED TO GENERATE THE STATIC LOOKUP TABLE IN 9000-GENERATE-
+002800* TABLE.  THE RANGE AND STEP MATCH THE PHYSICAL LIMITS AND
+002810* PRECISION CALLED FOR BY THE DOWNSTREAM SYSTEMS.
+002820*----------------------------------------------------------*
+002830 01  WS-TABLE-CONTROL.
+002840     05  WS-TABLE-CELSIUS     PIC S9(3)V9(1) VALUE -40.0.
+002850     05  WS-TABLE-LOW-LIMIT   PIC S9(3)V9(1) VALUE -40.0.
+002860     05  WS-TABLE-HIGH-LIMIT  PIC S9(3)V9(1) VALUE 100.0.
+002870     05  WS-TABLE-STEP        PIC S9(3)V9(1) VALUE 0.5.
+002880     05  WS-TABLE-DONE-SWITCH PIC X(01) VALUE 'N'.
+002890         88  WS-TABLE-DONE            VALUE 'Y'.
+002900
+002910*----------------------------------------------------------*
+002920* WS-ENTRY-SCREEN -- FLOOR OPERATOR DATA-ENTRY MAP FOR A
+002930* SINGLE READING.  LABELED FIELDS REPLACE THE BARE ACCEPT
+002940* STATEMENTS, AND THE ERROR LINE IS TIED DIRECTLY TO
+002950* WS-REASON-TEXT SO A REJECTED READING IS EXPLAINED ON THE
+002960* SCREEN INSTEAD OF JUST HALTING THE PROGRAM.
+002970*----------------------------------------------------------*
+002980 SCREEN SECTION.
+002990 01  WS-ENTRY-SCREEN.
+003000     05  BLANK SCREEN.
+003010     05  LINE 01 COLUMN 01
+003020             VALUE "PLANT TEMPERATURE CONVERSION - READING ENTRY".
+003030     05  LINE 03 COLUMN 01 VALUE "TEMPERATURE VALUE . . . :".
+003040     05  LINE 03 COLUMN 27 PIC S9(4)V9(2)
+003050             SIGN IS LEADING SEPARATE USING WS-INPUT-TEMP.
+003060     05  LINE 05 COLUMN 01 VALUE "UNIT (C/F/K/R) . . . . . :".
+003070     05  LINE 05 COLUMN 27 PIC X(01) USING WS-INPUT-UNIT.
+003080     05  LINE 08 COLUMN 01 VALUE "ERROR. . . . . . . . . . :".
+003090     05  LINE 08 COLUMN 27 PIC X(40) FROM WS-REASON-TEXT.
+003100
+003110 LINKAGE SECTION.
+003120 01  TC-PARM-AREA.
+003130     05  TC-PARM-LENGTH       PIC S9(4) COMP.
+003140     05  TC-PARM-DATA         PIC X(10).
+003150
+003160 PROCEDURE DIVISION USING TC-PARM-AREA.
+003170*----------------------------------------------------------*
+003180* 0000-MAINLINE
+003190*----------------------------------------------------------*
+003200 0000-MAINLINE.
+003210     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003220
+003230     EVALUATE TRUE
+003240         WHEN WS-MODE-BATCH
+003250             PERFORM 3000-PROCESS-BATCH THRU 3000-EXIT
+003260         WHEN WS-MODE-TABLE
+003270             PERFORM 9000-GENERATE-TABLE THRU 9000-EXIT
+003280         WHEN OTHER
+003290             PERFORM 2000-PROCESS-INTERACTIVE THRU 2000-EXIT
+003300     END-EVALUATE.
+003310
+003320     IF NOT WS-MODE-TABLE
+003330         CLOSE AUDIT-FILE
+003340         CLOSE EXCEPTION-FILE
+003350     END-IF.
+003360
+003370     STOP RUN.
+003380
+003390*----------------------------------------------------------*
+003400* 1000-INITIALIZE -- PICK UP THE RUN MODE AND ROUNDING
+003410* CONFIGURATION FROM THE PARM FIELD.  NO PARM, OR ANYTHING
+003420* OTHER THAN 'B' IN POSITION 1, MEANS RUN INTERACTIVELY AS
+003430* BEFORE.
+003440*----------------------------------------------------------*
+003450 1000-INITIALIZE.
+003460     MOVE SPACE TO WS-RUN-MODE.
+003470     IF TC-PARM-LENGTH > 0
+003480         MOVE TC-PARM-DATA(1:1) TO WS-RUN-MODE
+003490     END-IF.
+003500
+003510     PERFORM 1100-SET-ROUNDING-CONFIG THRU 1100-EXIT.
+003520
+003530     IF NOT WS-MODE-TABLE
+003540         OPEN EXTEND AUDIT-FILE
+003550         IF WS-AUDIT-FILE-NOT-FOUND
+003560             OPEN OUTPUT AUDIT-FILE
+003570         END-IF
+003580
+003590         OPEN EXTEND EXCEPTION-FILE
+003600         IF WS-EXCEPTION-FILE-NOT-FOUND
+003610             OPEN OUTPUT EXCEPTION-FILE
+003620         END-IF
+003630     END-IF.
+003640 1000-EXIT.
+003650     EXIT.
+003660
+003670*----------------------------------------------------------*
+003680* 1100-SET-ROUNDING-CONFIG -- PARM POSITION 2 SELECTS THE
+003690* ROUNDING MODE ('N' = NEAREST, 'T' = TRUNCATE) AND POSITION
+003700* 3 SELECTS THE NUMBER OF DECIMAL PLACES (0, 1, OR 2) KEPT
+003710* IN WS-OUTPUT-TEMP.  ANYTHING MISSING OR NOT RECOGNIZED
+003720* FALLS BACK TO ROUND-TO-NEAREST AT TWO DECIMAL PLACES, THE
+003730* ORIGINAL BEHAVIOR.
+003740*----------------------------------------------------------*
+003750 1100-SET-ROUNDING-CONFIG.
+003760     MOVE 'N' TO WS-ROUND-MODE.
+003770     MOVE 2   TO WS-DECIMAL-PLACES.
+003780
+003790     IF TC-PARM-LENGTH > 1
+003800         IF TC-PARM-DATA(2:1) = 'T' OR TC-PARM-DATA(2:1) = 't'
+003810             MOVE 'T' TO WS-ROUND-MODE
+003820         END-IF
+003830     END-IF.
+003840
+003850     IF TC-PARM-LENGTH > 2
+003860         IF TC-PARM-DATA(3:1) = '0' OR TC-PARM-DATA(3:1) = '1'
+003870             MOVE TC-PARM-DATA(3:1) TO WS-DECIMAL-PLACES
+003880         END-IF
+003890     END-IF.
+003900 1100-EXIT.
+003910     EXIT.
+003920
+003930*----------------------------------------------------------*
+003940* 2000-PROCESS-INTERACTIVE -- ONE READING FROM THE OPERATOR'S
+003950* DATA-ENTRY SCREEN.  THE OPERATOR IS RE-PROMPTED, WITH THE
+003960* REASON DISPLAYED IN THE SCREEN'S ERROR LINE, UNTIL A VALID
+003970* READING IS KEYED.
+003980*----------------------------------------------------------*
+003990 2000-PROCESS-INTERACTIVE.
+004000     MOVE SPACES TO WS-REASON-TEXT.
+004010
+004020     PERFORM 2100-PROMPT-AND-VALIDATE THRU 2100-EXIT
+004030         UNTIL WS-READING-VALID.
+004040
+004050     PERFORM 5000-CONVERT-READING THRU 5000-EXIT.
+004060     DISPLAY WS-MESSAGE WS-OUTPUT-TEMP " " WS-OUTPUT-UNIT.
+004070     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+004080 2000-EXIT.
+004090     EXIT.
+004100
+004110 2100-PROMPT-AND-VALIDATE.
+004120     DISPLAY WS-ENTRY-SCREEN.
+004130     ACCEPT WS-ENTRY-SCREEN.
+004140
+004150     PERFORM 4000-VALIDATE-READING THRU 4000-EXIT.
+004160
+004170     IF WS-READING-INVALID
+004180         PERFORM 7000-WRITE-EXCEPTION-RECORD THRU 7000-EXIT
+004190     END-IF.
+004200 2100-EXIT.
+004210     EXIT.
+004220
+004230*----------------------------------------------------------*
+004240* 3000-PROCESS-BATCH -- DRIVE THE SHIFT'S READING FILE.  IF A
+004250* CHECKPOINT FROM AN INTERRUPTED PRIOR RUN IS FOUND, RECORDS
+004260* UP TO THAT POINT ARE SKIPPED AND THE OUTPUT FILE IS EXTENDED
+004270* RATHER THAN REBUILT, SO A RESTART DOES NOT DUPLICATE WORK
+004280* ALREADY REFLECTED IN THE AUDIT LOG AND SUMMARY COUNTS.
+004290*----------------------------------------------------------*
+004300 3000-PROCESS-BATCH.
+004310     PERFORM 8100-LOAD-CHECKPOINT THRU 8100-EXIT.
+004320     MOVE 0 TO WS-RECORD-COUNT.
+004330
+004340     OPEN INPUT TEMP-INPUT-FILE.
+004350     IF WS-INPUT-FILE-STATUS NOT = '00'
+004360         MOVE "TEMPIN"   TO WS-ABEND-FILE-NAME
+004370         MOVE WS-INPUT-FILE-STATUS TO WS-ABEND-STATUS
+004380         PERFORM 9800-ABEND-RUN
+004390     END-IF.
+004400
+004410     IF WS-LAST-CHECKPOINT-COUNT > 0
+004420         OPEN EXTEND TEMP-OUTPUT-FILE
+004430     ELSE
+004440         OPEN OUTPUT TEMP-OUTPUT-FILE
+004450     END-IF.
+004460     IF WS-OUTPUT-FILE-STATUS NOT = '00'
+004470         MOVE "TEMPOUTD" TO WS-ABEND-FILE-NAME
+004480         MOVE WS-OUTPUT-FILE-STATUS TO WS-ABEND-STATUS
+004490         PERFORM 9800-ABEND-RUN
+004500     END-IF.
+004510
+004520     PERFORM 3100-READ-INPUT-RECORD THRU 3100-EXIT.
+004530     PERFORM 3200-PROCESS-ONE-RECORD THRU 3200-EXIT
+004540         UNTIL WS-BATCH-EOF.
+004550
+004560     CLOSE TEMP-INPUT-FILE.
+004570     CLOSE TEMP-OUTPUT-FILE.
+004580
+004590     MOVE 0 TO WS-RECORD-COUNT.
+004600     PERFORM 8300-WRITE-CHECKPOINT THRU 8300-EXIT.
+004610
+004620     PERFORM 8500-PRODUCE-SUMMARY-REPORT THRU 8500-EXIT.
+004630 3000-EXIT.
+004640     EXIT.
+004650
+004660 3100-READ-INPUT-RECORD.
+004670     READ TEMP-INPUT-FILE
+004680         AT END
+004690             MOVE 'Y' TO WS-BATCH-EOF-SWITCH
+004700         NOT AT END
+004710             ADD 1 TO WS-RECORD-COUNT
+004720     END-READ.
+004730 3100-EXIT.
+004740     EXIT.
+004750
+004760 3200-PROCESS-ONE-RECORD.
+004770     IF WS-RECORD-COUNT > WS-LAST-CHECKPOINT-COUNT
+004780         MOVE TR-INPUT-TEMP TO WS-INPUT-TEMP
+004790         MOVE TR-INPUT-UNIT TO WS-INPUT-UNIT
+004800
+004810         PERFORM 4000-VALIDATE-READING THRU 4000-EXIT
+004820
+004830         IF WS-READING-VALID
+004840             PERFORM 5000-CONVERT-READING THRU 5000-EXIT
+004850             MOVE TR-INPUT-TEMP  TO TO-INPUT-TEMP
+004860             MOVE TR-INPUT-UNIT  TO TO-INPUT-UNIT
+004870             MOVE WS-OUTPUT-TEMP TO TO-OUTPUT-TEMP
+004880             MOVE WS-OUTPUT-UNIT TO TO-OUTPUT-UNIT
+004890             WRITE TO-OUTPUT-RECORD
+004900             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+004910             PERFORM 8600-ACCUMULATE-SUMMARY THRU 8600-EXIT
+004920         ELSE
+004930             PERFORM 7000-WRITE-EXCEPTION-RECORD THRU 7000-EXIT
+004940         END-IF
+004950
+004960         PERFORM 8200-SAVE-CHECKPOINT-IF-DUE THRU 8200-EXIT
+004970     END-IF.
+004980
+004990     PERFORM 3100-READ-INPUT-RECORD THRU 3100-EXIT.
+005000 3200-EXIT.
+005010     EXIT.
+005020
+005030*----------------------------------------------------------*
+005040* 4000-VALIDATE-READING -- CONVERTS THE READING TO A CANONICAL
+005050* CELSIUS VALUE AND CHECKS IT AGAINST THE PHYSICAL LIMITS A
+005060* REAL SENSOR CAN REPORT.  SHARED BY BOTH RUN MODES SO AN
+005070* UNRECOGNIZED UNIT OR AN IMPOSSIBLE READING (E.G. -500C OR
+005080* 9999F) NEVER REACHES 5000-CONVERT-READING.
+005090*----------------------------------------------------------*
+005100 4000-VALIDATE-READING.
+005110     MOVE 'N' TO WS-READING-VALID-SWITCH.
+005120     MOVE SPACES TO WS-REASON-CODE.
+005130     MOVE SPACES TO WS-REASON-TEXT.
+005140
+005150     EVALUATE WS-INPUT-UNIT
+005160         WHEN 'C' WHEN 'c'
+005170             COMPUTE WS-CANONICAL-TEMP-C = WS-INPUT-TEMP
+005180         WHEN 'F' WHEN 'f'
+005190             COMPUTE WS-CANONICAL-TEMP-C =
+005200                 (WS-INPUT-TEMP - 32) * 5 / 9
+005210         WHEN 'K' WHEN 'k'
+005220             COMPUTE WS-CANONICAL-TEMP-C =
+005230                 WS-INPUT-TEMP - 273.15
+005240         WHEN 'R' WHEN 'r'
+005250             COMPUTE WS-CANONICAL-TEMP-C =
+005260                 (WS-INPUT-TEMP - 491.67) * 5 / 9
+005270         WHEN OTHER
+005280             MOVE 'UNIT' TO WS-REASON-CODE
+005290             MOVE "INVALID UNIT - ENTER C, F, K OR R"
+005300                 TO WS-REASON-TEXT
+005310             GO TO 4000-EXIT
+005320     END-EVALUATE.
+005330
+005340     IF WS-CANONICAL-TEMP-C < WS-MIN-VALID-TEMP-C
+005350        OR WS-CANONICAL-TEMP-C > WS-MAX-VALID-TEMP-C
+005360         MOVE 'RNGE' TO WS-REASON-CODE
+005370         MOVE "READING OUTSIDE PHYSICAL LIMITS"
+005380             TO WS-REASON-TEXT
+005390         GO TO 4000-EXIT
+005400     END-IF.
+005410
+005420     MOVE 'Y' TO WS-READING-VALID-SWITCH.
+005430 4000-EXIT.
+005440     EXIT.
+005450
+005460*----------------------------------------------------------*
+005470* 5000-CONVERT-READING -- SHARED BY BOTH RUN MODES SO THE
+005480* CONVERSION MATH ONLY LIVES IN ONE PLACE.  ONLY CALLED FOR
+005490* A READING THAT 4000-VALIDATE-READING HAS ALREADY PASSED.
+005500*----------------------------------------------------------*
+005510 5000-CONVERT-READING.
+005520     EVALUATE WS-INPUT-UNIT
+005530         WHEN 'C' WHEN 'c'
+005540             COMPUTE WS-RAW-OUTPUT-TEMP =
+005550                 (WS-INPUT-TEMP * 9 / 5) + 32
+005560             MOVE 'F' TO WS-OUTPUT-UNIT
+005570             MOVE "Converted to Fahrenheit: " TO WS-MESSAGE
+005580         WHEN 'F' WHEN 'f'
+005590             COMPUTE WS-RAW-OUTPUT-TEMP =
+005600                 (WS-INPUT-TEMP - 32) * 5 / 9
+005610             MOVE 'C' TO WS-OUTPUT-UNIT
+005620             MOVE "Converted to Celsius: " TO WS-MESSAGE
+005630         WHEN 'K' WHEN 'k'
+005640             COMPUTE WS-RAW-OUTPUT-TEMP = WS-INPUT-TEMP - 273.15
+005650             MOVE 'C' TO WS-OUTPUT-UNIT
+005660             MOVE "Converted to Celsius: " TO WS-MESSAGE
+005670         WHEN 'R' WHEN 'r'
+005680             COMPUTE WS-RAW-OUTPUT-TEMP = WS-INPUT-TEMP - 459.67
+005690             MOVE 'F' TO WS-OUTPUT-UNIT
+005700             MOVE "Converted to Fahrenheit: " TO WS-MESSAGE
+005710     END-EVALUATE.
+005720
+005730     PERFORM 5500-APPLY-PRECISION THRU 5500-EXIT.
+005740 5000-EXIT.
+005750     EXIT.
+005760
+005770*----------------------------------------------------------*
+005780* 5500-APPLY-PRECISION -- REDUCES THE RAW CONVERSION RESULT
+005790* IN WS-RAW-OUTPUT-TEMP TO THE ROUNDING MODE AND DECIMAL
+005800* PLACES SET IN WS-ROUNDING-CONFIG, STORING THE RESULT IN
+005810* WS-OUTPUT-TEMP.  TRUNCATION IS THE NORMAL COBOL BEHAVIOR
+005820* OF A COMPUTE WITHOUT THE ROUNDED PHRASE, SO THE TWO MODES
+005830* DIFFER ONLY IN WHETHER ROUNDED IS SPECIFIED.
+005840*----------------------------------------------------------*
+005850 5500-APPLY-PRECISION.
+005860     EVALUATE TRUE
+005870         WHEN WS-PRECISION-WHOLE AND WS-ROUND-NEAREST
+005880             COMPUTE WS-WHOLE-OUTPUT-TEMP ROUNDED =
+005890                 WS-RAW-OUTPUT-TEMP
+005900             MOVE WS-WHOLE-OUTPUT-TEMP TO WS-OUTPUT-TEMP
+005910         WHEN WS-PRECISION-WHOLE
+005920             COMPUTE WS-WHOLE-OUTPUT-TEMP =
+005930                 WS-RAW-OUTPUT-TEMP
+005940             MOVE WS-WHOLE-OUTPUT-TEMP TO WS-OUTPUT-TEMP
+005950         WHEN WS-PRECISION-TENTHS AND WS-ROUND-NEAREST
+005960             COMPUTE WS-TENTHS-OUTPUT-TEMP ROUNDED =
+005970                 WS-RAW-OUTPUT-TEMP
+005980             MOVE WS-TENTHS-OUTPUT-TEMP TO WS-OUTPUT-TEMP
+005990         WHEN WS-PRECISION-TENTHS
+006000             COMPUTE WS-TENTHS-OUTPUT-TEMP =
+006010                 WS-RAW-OUTPUT-TEMP
+006020             MOVE WS-TENTHS-OUTPUT-TEMP TO WS-OUTPUT-TEMP
+006030         WHEN WS-ROUND-NEAREST
+006040             COMPUTE WS-OUTPUT-TEMP ROUNDED =
+006050                 WS-RAW-OUTPUT-TEMP
+006060         WHEN OTHER
+006070             COMPUTE WS-OUTPUT-TEMP =
+006080                 WS-RAW-OUTPUT-TEMP
+006090     END-EVALUATE.
+006100 5500-EXIT.
+006110     EXIT.
+006120
+006130*----------------------------------------------------------*
+006140* 6000-WRITE-AUDIT-RECORD -- APPEND ONE LINE TO THE
+006150* COMPLIANCE AUDIT LOG FOR THE READING JUST CONVERTED.
+006160*----------------------------------------------------------*
+006170 6000-WRITE-AUDIT-RECORD.
+006180     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+006190     ACCEPT WS-CURRENT-TIME FROM TIME.
+006200
+006210     MOVE WS-CURRENT-DATE TO TA-RUN-DATE.
+006220     MOVE WS-CURRENT-TIME TO TA-RUN-TIME.
+006230     MOVE WS-INPUT-TEMP   TO TA-INPUT-TEMP.
+006240     MOVE WS-INPUT-UNIT   TO TA-INPUT-UNIT.
+006250     MOVE WS-OUTPUT-TEMP  TO TA-OUTPUT-TEMP.
+006260     MOVE WS-OUTPUT-UNIT  TO TA-OUTPUT-UNIT.
+006270
+006280     IF WS-MODE-BATCH
+006290         MOVE 'B' TO TA-SOURCE-MODE
+006300     ELSE
+006310         MOVE 'I' TO TA-SOURCE-MODE
+006320     END-IF.
+006330
+006340     WRITE TA-AUDIT-RECORD.
+006350 6000-EXIT.
+006360     EXIT.
+006370
+006380*----------------------------------------------------------*
+006390* 7000-WRITE-EXCEPTION-RECORD -- QUARANTINE A READING THAT
+006400* FAILED 4000-VALIDATE-READING.
+006410*----------------------------------------------------------*
+006420 7000-WRITE-EXCEPTION-RECORD.
+006430     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+006440     ACCEPT WS-CURRENT-TIME FROM TIME.
+006450
+006460     MOVE WS-CURRENT-DATE TO TX-RUN-DATE.
+006470     MOVE WS-CURRENT-TIME TO TX-RUN-TIME.
+006480     MOVE WS-INPUT-TEMP   TO TX-INPUT-TEMP.
+006490     MOVE WS-INPUT-UNIT   TO TX-INPUT-UNIT.
+006500     MOVE WS-REASON-CODE  TO TX-REASON-CODE.
+006510     MOVE WS-REASON-TEXT  TO TX-REASON-TEXT.
+006520
+006530     WRITE TX-EXCEPTION-RECORD.
+006540 7000-EXIT.
+006550     EXIT.
+006560
+006570*----------------------------------------------------------*
+006580* 8500-PRODUCE-SUMMARY-REPORT -- WRITTEN ONCE, AT THE END OF
+006590* A BATCH RUN, SO A SUPERVISOR CAN SEE HOW MANY READINGS WERE
+006600* CONVERTED IN EACH DIRECTION AND THEIR MIN/MAX/AVERAGE
+006610* WITHOUT SCANNING THE OUTPUT FILE.
+006620*----------------------------------------------------------*
+006630 8500-PRODUCE-SUMMARY-REPORT.
+006640     OPEN OUTPUT SUMMARY-FILE.
+006650     IF WS-SUMMARY-FILE-STATUS NOT = '00'
+006660         MOVE "TEMPRPT" TO WS-ABEND-FILE-NAME
+006670         MOVE WS-SUMMARY-FILE-STATUS TO WS-ABEND-STATUS
+006680         PERFORM 9800-ABEND-RUN
+006690     END-IF.
+006700
+006710     MOVE "DAILY TEMPERATURE CONVERSION SUMMARY" TO TS-LINE-DATA.
+006720     WRITE TS-REPORT-LINE.
+006730     MOVE SPACES TO TS-LINE-DATA.
+006740     WRITE TS-REPORT-LINE.
+006750
+006760     PERFORM 8610-REPORT-CTOF THRU 8610-EXIT.
+006770     PERFORM 8620-REPORT-FTOC THRU 8620-EXIT.
+006780     PERFORM 8630-REPORT-KTOC THRU 8630-EXIT.
+006790     PERFORM 8640-REPORT-RTOF THRU 8640-EXIT.
+006800
+006810     CLOSE SUMMARY-FILE.
+006820 8500-EXIT.
+006830     EXIT.
+006840
+006850 8600-ACCUMULATE-SUMMARY.
+006860     EVALUATE WS-INPUT-UNIT
+006870         WHEN 'C' WHEN 'c'
+006880             ADD 1 TO WS-CTOF-COUNT
+006890             ADD WS-OUTPUT-TEMP TO WS-CTOF-SUM
+006900             IF WS-CTOF-COUNT = 1
+006910                 MOVE WS-OUTPUT-TEMP TO WS-CTOF-MIN
+006920                 MOVE WS-OUTPUT-TEMP TO WS-CTOF-MAX
+006930             ELSE
+006940                 IF WS-OUTPUT-TEMP < WS-CTOF-MIN
+006950                     MOVE WS-OUTPUT-TEMP TO WS-CTOF-MIN
+006960                 END-IF
+006970                 IF WS-OUTPUT-TEMP > WS-CTOF-MAX
+006980                     MOVE WS-OUTPUT-TEMP TO WS-CTOF-MAX
+006990                 END-IF
+007000             END-IF
+007010         WHEN 'F' WHEN 'f'
+007020             ADD 1 TO WS-FTOC-COUNT
+007030             ADD WS-OUTPUT-TEMP TO WS-FTOC-SUM
+007040             IF WS-FTOC-COUNT = 1
+007050                 MOVE WS-OUTPUT-TEMP TO WS-FTOC-MIN
+007060                 MOVE WS-OUTPUT-TEMP TO WS-FTOC-MAX
+007070             ELSE
+007080                 IF WS-OUTPUT-TEMP < WS-FTOC-MIN
+007090                     MOVE WS-OUTPUT-TEMP TO WS-FTOC-MIN
+007100                 END-IF
+007110                 IF WS-OUTPUT-TEMP > WS-FTOC-MAX
+007120                     MOVE WS-OUTPUT-TEMP TO WS-FTOC-MAX
+007130                 END-IF
+007140             END-IF
+007150         WHEN 'K' WHEN 'k'
+007160             ADD 1 TO WS-KTOC-COUNT
+007170             ADD WS-OUTPUT-TEMP TO WS-KTOC-SUM
+007180             IF WS-KTOC-COUNT = 1
+007190                 MOVE WS-OUTPUT-TEMP TO WS-KTOC-MIN
+007200                 MOVE WS-OUTPUT-TEMP TO WS-KTOC-MAX
+007210             ELSE
+007220                 IF WS-OUTPUT-TEMP < WS-KTOC-MIN
+007230                     MOVE WS-OUTPUT-TEMP TO WS-KTOC-MIN
+007240                 END-IF
+007250                 IF WS-OUTPUT-TEMP > WS-KTOC-MAX
+007260                     MOVE WS-OUTPUT-TEMP TO WS-KTOC-MAX
+007270                 END-IF
+007280             END-IF
+007290         WHEN 'R' WHEN 'r'
+007300             ADD 1 TO WS-RTOF-COUNT
+007310             ADD WS-OUTPUT-TEMP TO WS-RTOF-SUM
+007320             IF WS-RTOF-COUNT = 1
+007330                 MOVE WS-OUTPUT-TEMP TO WS-RTOF-MIN
+007340                 MOVE WS-OUTPUT-TEMP TO WS-RTOF-MAX
+007350             ELSE
+007360                 IF WS-OUTPUT-TEMP < WS-RTOF-MIN
+007370                     MOVE WS-OUTPUT-TEMP TO WS-RTOF-MIN
+007380                 END-IF
+007390                 IF WS-OUTPUT-TEMP > WS-RTOF-MAX
+007400                     MOVE WS-OUTPUT-TEMP TO WS-RTOF-MAX
+007410                 END-IF
+007420             END-IF
+007430     END-EVALUATE.
+007440 8600-EXIT.
+007450     EXIT.
+007460
+007470 8610-REPORT-CTOF.
+007480     MOVE "CELSIUS TO FAHRENHEIT" TO WS-RD-LABEL.
+007490     MOVE WS-CTOF-COUNT          TO WS-RD-COUNT.
+007500     MOVE WS-CTOF-MIN            TO WS-RD-MIN.
+007510     MOVE WS-CTOF-MAX            TO WS-RD-MAX.
+007520     MOVE 0                      TO WS-RD-AVG.
+007530     IF WS-CTOF-COUNT > 0
+007540         COMPUTE WS-RD-AVG ROUNDED = WS-CTOF-SUM / WS-CTOF-COUNT
+007550     END-IF.
+007560     MOVE WS-REPORT-DETAIL-LINE TO TS-LINE-DATA.
+007570     WRITE TS-REPORT-LINE.
+007580 8610-EXIT.
+007590     EXIT.
+007600
+007610 8620-REPORT-FTOC.
+007620     MOVE "FAHRENHEIT TO CELSIUS" TO WS-RD-LABEL.
+007630     MOVE WS-FTOC-COUNT          TO WS-RD-COUNT.
+007640     MOVE WS-FTOC-MIN            TO WS-RD-MIN.
+007650     MOVE WS-FTOC-MAX            TO WS-RD-MAX.
+007660     MOVE 0                      TO WS-RD-AVG.
+007670     IF WS-FTOC-COUNT > 0
+007680         COMPUTE WS-RD-AVG ROUNDED = WS-FTOC-SUM / WS-FTOC-COUNT
+007690     END-IF.
+007700     MOVE WS-REPORT-DETAIL-LINE TO TS-LINE-DATA.
+007710     WRITE TS-REPORT-LINE.
+007720 8620-EXIT.
+007730     EXIT.
+007740
+007750 8630-REPORT-KTOC.
+007760     MOVE "KELVIN TO CELSIUS"     TO WS-RD-LABEL.
+007770     MOVE WS-KTOC-COUNT          TO WS-RD-COUNT.
+007780     MOVE WS-KTOC-MIN            TO WS-RD-MIN.
+007790     MOVE WS-KTOC-MAX            TO WS-RD-MAX.
+007800     MOVE 0                      TO WS-RD-AVG.
+007810     IF WS-KTOC-COUNT > 0
+007820         COMPUTE WS-RD-AVG ROUNDED = WS-KTOC-SUM / WS-KTOC-COUNT
+007830     END-IF.
+007840     MOVE WS-REPORT-DETAIL-LINE TO TS-LINE-DATA.
+007850     WRITE TS-REPORT-LINE.
+007860 8630-EXIT.
+007870     EXIT.
+007880
+007890 8640-REPORT-RTOF.
+007900     MOVE "RANKINE TO FAHRENHEIT" TO WS-RD-LABEL.
+007910     MOVE WS-RTOF-COUNT          TO WS-RD-COUNT.
+007920     MOVE WS-RTOF-MIN            TO WS-RD-MIN.
+007930     MOVE WS-RTOF-MAX            TO WS-RD-MAX.
+007940     MOVE 0                      TO WS-RD-AVG.
+007950     IF WS-RTOF-COUNT > 0
+007960         COMPUTE WS-RD-AVG ROUNDED = WS-RTOF-SUM / WS-RTOF-COUNT
+007970     END-IF.
+007980     MOVE WS-REPORT-DETAIL-LINE TO TS-LINE-DATA.
+007990     WRITE TS-REPORT-LINE.
+008000 8640-EXIT.
+008010     EXIT.
+008020
+008030*----------------------------------------------------------*
+008040* 8100-LOAD-CHECKPOINT -- LOOKS FOR A CHECKPOINT LEFT BY AN
+008050* INTERRUPTED PRIOR RUN.  IF NONE IS FOUND THE BATCH STARTS
+008060* FROM RECORD ONE AS USUAL.
+008070*----------------------------------------------------------*
+008080 8100-LOAD-CHECKPOINT.
+008090     MOVE 0 TO WS-LAST-CHECKPOINT-COUNT.
+008100
+008110     OPEN INPUT CHECKPOINT-FILE.
+008120     IF NOT WS-CHECKPOINT-FILE-NOT-FOUND
+008130         READ CHECKPOINT-FILE
+008140             NOT AT END
+008150                 MOVE TK-LAST-RECORD-COUNT
+008160                     TO WS-LAST-CHECKPOINT-COUNT
+008170         END-READ
+008180         CLOSE CHECKPOINT-FILE
+008190     END-IF.
+008200
+008210     IF WS-LAST-CHECKPOINT-COUNT > 0
+008220         PERFORM 8150-RELOAD-SUMMARY-COUNTERS THRU 8150-EXIT
+008230     END-IF.
+008240 8100-EXIT.
+008250     EXIT.
+008260
+008270*----------------------------------------------------------*
+008280* 8150-RELOAD-SUMMARY-COUNTERS -- RESTORES WS-SUMMARY-
+008290* COUNTERS FROM THE CHECKPOINT RECORD SO A RESTARTED RUN'S
+008300* SUMMARY REPORT REFLECTS RECORDS PROCESSED BEFORE THE
+008310* INTERRUPTION, NOT JUST THOSE PROCESSED AFTER RESTART.
+008320*----------------------------------------------------------*
+008330 8150-RELOAD-SUMMARY-COUNTERS.
+008340     MOVE TK-CTOF-COUNT TO WS-CTOF-COUNT.
+008350     MOVE TK-CTOF-MIN   TO WS-CTOF-MIN.
+008360     MOVE TK-CTOF-MAX   TO WS-CTOF-MAX.
+008370     MOVE TK-CTOF-SUM   TO WS-CTOF-SUM.
+008380
+008390     MOVE TK-FTOC-COUNT TO WS-FTOC-COUNT.
+008400     MOVE TK-FTOC-MIN   TO WS-FTOC-MIN.
+008410     MOVE TK-FTOC-MAX   TO WS-FTOC-MAX.
+008420     MOVE TK-FTOC-SUM   TO WS-FTOC-SUM.
+008430
+008440     MOVE TK-KTOC-COUNT TO WS-KTOC-COUNT.
+008450     MOVE TK-KTOC-MIN   TO WS-KTOC-MIN.
+008460     MOVE TK-KTOC-MAX   TO WS-KTOC-MAX.
+008470     MOVE TK-KTOC-SUM   TO WS-KTOC-SUM.
+008480
+008490     MOVE TK-RTOF-COUNT TO WS-RTOF-COUNT.
+008500     MOVE TK-RTOF-MIN   TO WS-RTOF-MIN.
+008510     MOVE TK-RTOF-MAX   TO WS-RTOF-MAX.
+008520     MOVE TK-RTOF-SUM   TO WS-RTOF-SUM.
+008530 8150-EXIT.
+008540     EXIT.
+008550
+008560*----------------------------------------------------------*
+008570* 8200-SAVE-CHECKPOINT-IF-DUE -- EVERY WS-CHECKPOINT-INTERVAL
+008580* RECORDS, REWRITE THE CHECKPOINT WITH THE CURRENT RECORD
+008590* COUNT SO A RESTART DOES NOT HAVE TO GO ALL THE WAY BACK TO
+008600* RECORD ONE.
+008610*----------------------------------------------------------*
+008620 8200-SAVE-CHECKPOINT-IF-DUE.
+008630     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+008640         GIVING WS-CKPT-QUOTIENT
+008650         REMAINDER WS-CKPT-REMAINDER.
+008660     IF WS-CKPT-REMAINDER = 0
+008670         PERFORM 8300-WRITE-CHECKPOINT THRU 8300-EXIT
+008680     END-IF.
+008690 8200-EXIT.
+008700     EXIT.
+008710
+008720*----------------------------------------------------------*
+008730* 8300-WRITE-CHECKPOINT -- REWRITES THE SINGLE CHECKPOINT
+008740* RECORD WITH WS-RECORD-COUNT.  ALSO USED AT THE END OF A
+008750* SUCCESSFUL RUN (WITH WS-RECORD-COUNT RESET TO ZERO) TO CLEAR
+008760* THE CHECKPOINT SO THE NEXT BATCH STARTS FRESH.
+008770*----------------------------------------------------------*
+008780 8300-WRITE-CHECKPOINT.
+008790     MOVE WS-RECORD-COUNT TO TK-LAST-RECORD-COUNT.
+008800
+008810     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+008820     ACCEPT WS-CURRENT-TIME FROM TIME.
+008830     MOVE WS-CURRENT-DATE TO TK-CHECKPOINT-DATE.
+008840     MOVE WS-CURRENT-TIME TO TK-CHECKPOINT-TIME.
+008850
+008860     PERFORM 8350-SAVE-SUMMARY-COUNTERS THRU 8350-EXIT.
+008870
+008880     OPEN OUTPUT CHECKPOINT-FILE.
+008890     IF WS-CHECKPOINT-FILE-STATUS NOT = '00'
+008900         MOVE "TEMPCKP" TO WS-ABEND-FILE-NAME
+008910         MOVE WS-CHECKPOINT-FILE-STATUS TO WS-ABEND-STATUS
+008920         PERFORM 9800-ABEND-RUN
+008930     END-IF.
+008940     WRITE TK-CHECKPOINT-RECORD.
+008950     CLOSE CHECKPOINT-FILE.
+008960 8300-EXIT.
+008970     EXIT.
+008980
+008990*----------------------------------------------------------*
+009000* 8350-SAVE-SUMMARY-COUNTERS -- MIRRORS THE LIVE WS-SUMMARY-
+009010* COUNTERS INTO THE CHECKPOINT RECORD SO THEY SURVIVE AN
+009020* INTERRUPTED RUN ALONG WITH THE RECORD COUNT.
+009030*----------------------------------------------------------*
+009040 8350-SAVE-SUMMARY-COUNTERS.
+009050     MOVE WS-CTOF-COUNT TO TK-CTOF-COUNT.
+009060     MOVE WS-CTOF-MIN   TO TK-CTOF-MIN.
+009070     MOVE WS-CTOF-MAX   TO TK-CTOF-MAX.
+009080     MOVE WS-CTOF-SUM   TO TK-CTOF-SUM.
+009090
+009100     MOVE WS-FTOC-COUNT TO TK-FTOC-COUNT.
+009110     MOVE WS-FTOC-MIN   TO TK-FTOC-MIN.
+009120     MOVE WS-FTOC-MAX   TO TK-FTOC-MAX.
+009130     MOVE WS-FTOC-SUM   TO TK-FTOC-SUM.
+009140
+009150     MOVE WS-KTOC-COUNT TO TK-KTOC-COUNT.
+009160     MOVE WS-KTOC-MIN   TO TK-KTOC-MIN.
+009170     MOVE WS-KTOC-MAX   TO TK-KTOC-MAX.
+009180     MOVE WS-KTOC-SUM   TO TK-KTOC-SUM.
+009190
+009200     MOVE WS-RTOF-COUNT TO TK-RTOF-COUNT.
+009210     MOVE WS-RTOF-MIN   TO TK-RTOF-MIN.
+009220     MOVE WS-RTOF-MAX   TO TK-RTOF-MAX.
+009230     MOVE WS-RTOF-SUM   TO TK-RTOF-SUM.
+009240 8350-EXIT.
+009250     EXIT.
+009260
+009270*----------------------------------------------------------*
+009280* 9000-GENERATE-TABLE -- PARM='T' MODE.  WRITES A STATIC
+009290* CELSIUS-TO-FAHRENHEIT LOOKUP TABLE, ONE RECORD PER
+009300* HALF-DEGREE CELSIUS STEP FROM WS-TABLE-LOW-LIMIT THROUGH
+009310* WS-TABLE-HIGH-LIMIT, TO THE TABLE-FILE FOR DOWNSTREAM
+009320* SYSTEMS THAT READ IT DIRECTLY INSTEAD OF CALLING THIS
+009330* PROGRAM.
+009340*----------------------------------------------------------*
+009350 9000-GENERATE-TABLE.
+009360     OPEN OUTPUT TABLE-FILE.
+009370     IF WS-TABLE-FILE-STATUS NOT = '00'
+009380         MOVE "TEMPTBL" TO WS-ABEND-FILE-NAME
+009390         MOVE WS-TABLE-FILE-STATUS TO WS-ABEND-STATUS
+009400         PERFORM 9800-ABEND-RUN
+009410     END-IF.
+009420
+009430     MOVE WS-TABLE-LOW-LIMIT TO WS-TABLE-CELSIUS.
+009440     MOVE 'N' TO WS-TABLE-DONE-SWITCH.
+009450
+009460     PERFORM 9100-WRITE-TABLE-RECORD THRU 9100-EXIT
+009470         UNTIL WS-TABLE-DONE.
+009480
+009490     CLOSE TABLE-FILE.
+009500 9000-EXIT.
+009510     EXIT.
+009520
+009530*----------------------------------------------------------*
+009540* 9100-WRITE-TABLE-RECORD -- WRITES ONE LOOKUP ROW FOR THE
+009550* CURRENT WS-TABLE-CELSIUS VALUE, USING THE SAME C-TO-F
+009560* FORMULA AS 5000-CONVERT-READING, THEN ADVANCES BY
+009570* WS-TABLE-STEP.  SETS WS-TABLE-DONE-SWITCH ONCE THE HIGH
+009580* LIMIT HAS BEEN PASSED SO THE DRIVING PERFORM STOPS.
+009590*----------------------------------------------------------*
+009600 9100-WRITE-TABLE-RECORD.
+009610     IF WS-TABLE-CELSIUS > WS-TABLE-HIGH-LIMIT
+009620         MOVE 'Y' TO WS-TABLE-DONE-SWITCH
+009630         GO TO 9100-EXIT
+009640     END-IF.
+009650
+009660     MOVE WS-TABLE-CELSIUS TO TB-CELSIUS.
+009670
+009680     MOVE WS-TABLE-CELSIUS TO WS-INPUT-TEMP.
+009690     MOVE 'C' TO WS-INPUT-UNIT.
+009700     PERFORM 5000-CONVERT-READING THRU 5000-EXIT.
+009710     MOVE WS-OUTPUT-TEMP TO TB-FAHRENHEIT.
+009720
+009730     WRITE TB-TABLE-RECORD.
+009740
+009750     ADD WS-TABLE-STEP TO WS-TABLE-CELSIUS.
+009760 9100-EXIT.
+009770     EXIT.
+009780
+009790*----------------------------------------------------------*
+009800* 9800-ABEND-RUN -- AN UNATTENDED BATCH OR TABLE RUN CANNOT
+009810* PROMPT AN OPERATOR, SO A FILE THAT FAILS TO OPEN IS A FATAL
+009820* ERROR.  DISPLAYS THE FILE NAME AND FILE STATUS ALREADY
+009830* MOVED TO WS-ABEND-MESSAGE BY THE CALLER AND ENDS THE RUN
+009840* WITH A NON-ZERO RETURN CODE.
+009850*----------------------------------------------------------*
+009860 9800-ABEND-RUN.
+009870     DISPLAY "TEMPERATURECONVERTER - FILE OPEN FAILED - "
+009880         WS-ABEND-MESSAGE.
+009890     MOVE 16 TO RETURN-CODE.
+009900     STOP RUN.
