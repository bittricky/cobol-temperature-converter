@@ -0,0 +1,46 @@
+000010*================================================================
+000020* TEMPCKP - BATCH RESTART CHECKPOINT RECORD
+000030* A SINGLE RECORD HOLDING THE COUNT OF INPUT RECORDS ALREADY
+000040* PROCESSED BY THE MOST RECENT BATCH RUN, SO AN ABENDED OR
+000050* INTERRUPTED RUN CAN BE RESTARTED WITHOUT REPROCESSING READINGS
+000060* ALREADY REFLECTED IN THE AUDIT LOG, AND SO THE SUMMARY REPORT
+000070* COUNTERS CAN BE CARRIED FORWARD ACROSS THE RESTART INSTEAD OF
+000080* RESTARTING FROM ZERO.
+000090*================================================================
+000100 01  TK-CHECKPOINT-RECORD.
+000110     05  TK-LAST-RECORD-COUNT    PIC 9(08).
+000120     05  TK-CHECKPOINT-DATE      PIC 9(08).
+000130     05  TK-CHECKPOINT-TIME      PIC 9(08).
+000140     05  TK-CTOF-COUNTERS.
+000150         10  TK-CTOF-COUNT       PIC 9(07).
+000160         10  TK-CTOF-MIN         PIC S9(4)V9(2)
+000170                                 SIGN LEADING SEPARATE.
+000180         10  TK-CTOF-MAX         PIC S9(4)V9(2)
+000190                                 SIGN LEADING SEPARATE.
+000200         10  TK-CTOF-SUM         PIC S9(7)V9(2)
+000210                                 SIGN LEADING SEPARATE.
+000220     05  TK-FTOC-COUNTERS.
+000230         10  TK-FTOC-COUNT       PIC 9(07).
+000240         10  TK-FTOC-MIN         PIC S9(3)V9(2)
+000250                                 SIGN LEADING SEPARATE.
+000260         10  TK-FTOC-MAX         PIC S9(3)V9(2)
+000270                                 SIGN LEADING SEPARATE.
+000280         10  TK-FTOC-SUM         PIC S9(7)V9(2)
+000290                                 SIGN LEADING SEPARATE.
+000300     05  TK-KTOC-COUNTERS.
+000310         10  TK-KTOC-COUNT       PIC 9(07).
+000320         10  TK-KTOC-MIN         PIC S9(3)V9(2)
+000330                                 SIGN LEADING SEPARATE.
+000340         10  TK-KTOC-MAX         PIC S9(3)V9(2)
+000350                                 SIGN LEADING SEPARATE.
+000360         10  TK-KTOC-SUM         PIC S9(7)V9(2)
+000370                                 SIGN LEADING SEPARATE.
+000380     05  TK-RTOF-COUNTERS.
+000390         10  TK-RTOF-COUNT       PIC 9(07).
+000400         10  TK-RTOF-MIN         PIC S9(3)V9(2)
+000410                                 SIGN LEADING SEPARATE.
+000420         10  TK-RTOF-MAX         PIC S9(3)V9(2)
+000430                                 SIGN LEADING SEPARATE.
+000440         10  TK-RTOF-SUM         PIC S9(7)V9(2)
+000450                                 SIGN LEADING SEPARATE.
+000460     05  FILLER                  PIC X(12).
