@@ -0,0 +1,18 @@
+000010*================================================================
+000020* TEMPEXC - VALIDATION EXCEPTION RECORD
+000030* ONE RECORD WRITTEN FOR EVERY READING THAT FAILS VALIDATION
+000040* (UNRECOGNIZED UNIT OR A VALUE OUTSIDE PHYSICAL LIMITS) SO IT
+000050* CAN BE QUARANTINED AND REVIEWED INSTEAD OF BEING CONVERTED
+000060* AND REPORTED AS IF IT WERE GOOD DATA.
+000070*================================================================
+000080 01  TX-EXCEPTION-RECORD.
+000090     05  TX-RUN-DATE             PIC 9(08).
+000100     05  TX-RUN-TIME             PIC 9(08).
+000110     05  TX-INPUT-TEMP           PIC S9(4)V9(2)
+000120                                 SIGN LEADING SEPARATE.
+000130     05  TX-INPUT-UNIT           PIC X(01).
+000140     05  TX-REASON-CODE          PIC X(04).
+000150         88  TX-REASON-INVALID-UNIT      VALUE 'UNIT'.
+000160         88  TX-REASON-OUT-OF-RANGE      VALUE 'RNGE'.
+000170     05  TX-REASON-TEXT          PIC X(40).
+000180     05  FILLER                  PIC X(12).
