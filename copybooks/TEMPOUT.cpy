@@ -0,0 +1,13 @@
+000010*================================================================
+000020* TEMPOUT - BATCH CONVERSION RESULT RECORD
+000030* ONE RECORD WRITTEN FOR EVERY READING THAT CONVERTS CLEANLY.
+000040*================================================================
+000050 01  TO-OUTPUT-RECORD.
+000060     05  TO-INPUT-TEMP           PIC S9(4)V9(2)
+000070                                 SIGN LEADING SEPARATE.
+000080     05  TO-INPUT-UNIT           PIC X(01).
+000090     05  FILLER                  PIC X(01).
+000100     05  TO-OUTPUT-TEMP          PIC S9(4)V9(2)
+000110                                 SIGN LEADING SEPARATE.
+000120     05  TO-OUTPUT-UNIT          PIC X(01).
+000130     05  FILLER                  PIC X(63).
