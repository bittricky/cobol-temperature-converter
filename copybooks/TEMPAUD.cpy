@@ -0,0 +1,19 @@
+000010*================================================================
+000020* TEMPAUD - CONVERSION AUDIT/TRANSACTION LOG RECORD
+000030* ONE RECORD APPENDED FOR EVERY READING THAT CONVERTS CLEANLY,
+000040* INTERACTIVE OR BATCH, SO A SHIFT'S CONVERSIONS CAN BE
+000050* RECONSTRUCTED FOR COMPLIANCE REVIEW.
+000060*================================================================
+000070 01  TA-AUDIT-RECORD.
+000080     05  TA-RUN-DATE             PIC 9(08).
+000090     05  TA-RUN-TIME             PIC 9(08).
+000100     05  TA-INPUT-TEMP           PIC S9(4)V9(2)
+000110                                 SIGN LEADING SEPARATE.
+000120     05  TA-INPUT-UNIT           PIC X(01).
+000130     05  TA-OUTPUT-TEMP          PIC S9(4)V9(2)
+000140                                 SIGN LEADING SEPARATE.
+000150     05  TA-OUTPUT-UNIT          PIC X(01).
+000160     05  TA-SOURCE-MODE          PIC X(01).
+000170         88  TA-SOURCE-INTERACTIVE       VALUE 'I'.
+000180         88  TA-SOURCE-BATCH             VALUE 'B'.
+000190     05  FILLER                  PIC X(47).
