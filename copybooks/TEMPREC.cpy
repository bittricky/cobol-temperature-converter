@@ -0,0 +1,14 @@
+000010*================================================================
+000020* TEMPREC - BATCH TEMPERATURE READING INPUT RECORD
+000030* ONE CARD IMAGE PER SENSOR READING KEYED FROM THE PLANT FLOOR
+000040* SHEETS.  FIXED LENGTH, 80 BYTE, LINE SEQUENTIAL.
+000050*
+000060* TR-INPUT-TEMP CARRIES A SEPARATE LEADING SIGN SO COLD-CHAIN
+000070* AND FREEZER READINGS (-10C TO -25C AND BELOW) TRANSCRIBE
+000080* CLEANLY FROM THE FLOOR SHEETS.
+000090*================================================================
+000100 01  TR-INPUT-RECORD.
+000110     05  TR-INPUT-TEMP           PIC S9(4)V9(2)
+000120                                 SIGN LEADING SEPARATE.
+000130     05  TR-INPUT-UNIT           PIC X(01).
+000140     05  FILLER                  PIC X(72).
