@@ -0,0 +1,8 @@
+000010*================================================================
+000020* TEMPSUM - DAILY CONVERSION SUMMARY REPORT LINE
+000030* ONE PRINT LINE, WRITTEN AT THE END OF A BATCH RUN SO A
+000040* SUPERVISOR CAN SEE TOTALS AND MIN/MAX/AVERAGE PER DIRECTION
+000050* WITHOUT SCANNING EVERY DETAIL RECORD.
+000060*================================================================
+000070 01  TS-REPORT-LINE.
+000080     05  TS-LINE-DATA            PIC X(80).
