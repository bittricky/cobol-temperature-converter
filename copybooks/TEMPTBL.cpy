@@ -0,0 +1,13 @@
+000010*================================================================
+000020* TEMPTBL - STATIC CELSIUS-TO-FAHRENHEIT LOOKUP TABLE RECORD
+000030* ONE FIXED-FORMAT RECORD PER HALF-DEGREE CELSIUS STEP, WRITTEN
+000040* FOR DOWNSTREAM SYSTEMS THAT NEED A REFERENCE TABLE INSTEAD OF
+000050* CALLING A CONVERSION ROUTINE OF THEIR OWN.
+000060*================================================================
+000070 01  TB-TABLE-RECORD.
+000080     05  TB-CELSIUS              PIC S9(3)V9(1)
+000090                                 SIGN LEADING SEPARATE.
+000100     05  FILLER                  PIC X(01).
+000110     05  TB-FAHRENHEIT           PIC S9(3)V9(2)
+000120                                 SIGN LEADING SEPARATE.
+000130     05  FILLER                  PIC X(68).
